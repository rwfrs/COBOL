@@ -0,0 +1,60 @@
+//SONARSWP JOB (ACCTNO),'SONAR SWEEP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY SONAR SWEEP - SINGLE-READING PASS (HELLO-WORLD) FOLLOWED
+//* BY THE ROLLING-WINDOW PASS (DAY02) AGAINST THE SAME DAY'S
+//* FILE01 EXTRACT. STEP020 ONLY RUNS IF STEP010 COMPLETED CLEAN.
+//*
+//* FILE01/REPORT01/EXCPT01 ARE DD NAMES - THE JOB SCHEDULER'S
+//* STEP LAUNCHER EXPORTS EACH ALLOCATED DSN INTO THE LIKE-NAMED
+//* ENVIRONMENT VARIABLE BEFORE THE GNUCOBOL LOAD MODULE RUNS, SO
+//* NO SOURCE CHANGE IS NEEDED TO POINT AT A NEW DAY'S EXTRACT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO-WORLD
+//FILE01   DD DSN=PROD.SONAR.FILE01.TODAY,DISP=SHR
+//REPORT01 DD DSN=&SYSUID..DAY01.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCPT01  DD DSN=&SYSUID..DAY01.EXCEPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TREND01  DD DSN=&SYSUID..DAY01.TREND,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CKPT01   DD DSN=&SYSUID..DAY01.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* TREND01 IS A STANDING MASTER FILE - DISP=MOD SO EACH DAY'S RUN
+//* APPENDS ONE MORE DATED SUMMARY LINE RATHER THAN REPLACING IT.
+//*
+//* CKPT01 HOLDS THIS RUN'S RESTART CHECKPOINT. IT IS WRITTEN EVERY
+//* CKPTIVL READINGS (DEFAULT 1000, OVERRIDE BY EXPORTING CKPTIVL)
+//* AND EMPTIED ON A CLEAN FINISH; DISP=(MOD,CATLG,CATLG) SO AN ABENDED
+//* STEP LEAVES THE CHECKPOINT CATALOGED FOR A RESTART TO PICK UP -
+//* DISP=...,DELETE ON ABNORMAL TERMINATION WOULD DISCARD THE ONE
+//* DATASET A RESTART NEEDS.
+//*
+//* EXCPT01 IS ALSO DISP=(MOD,CATLG,CATLG) SO A RESTARTED STEP'S
+//* OPEN EXTEND FINDS ITS PRIOR EXCEPTIONS STILL CATALOGED INSTEAD OF
+//* GETTING A FRESH DATASET AND SILENTLY LOSING THEM.
+//*
+//* OPTIONAL: THE LAUNCHER MAY EXPORT WINDOWSIZE (DEFAULT 3) BEFORE
+//* THIS STEP TO RERUN THE SAME PROGRAM WITH A WIDER ROLLING WINDOW.
+//STEP020  EXEC PGM=DAY02,COND=(0,NE,STEP010)
+//FILE01   DD DSN=PROD.SONAR.FILE01.TODAY,DISP=SHR
+//REPORT01 DD DSN=&SYSUID..DAY02.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//EXCPT01  DD DSN=&SYSUID..DAY02.EXCEPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//TREND01  DD DSN=&SYSUID..DAY02.TREND,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CKPT01   DD DSN=&SYSUID..DAY02.CKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
