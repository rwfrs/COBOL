@@ -3,8 +3,23 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-              SELECT FILE01 ASSIGN TO "input/input01add0.txt"
+              SELECT FILE01 ASSIGN TO DYNAMIC WS-FILE01-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FILE01-FS.
+              SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-DSN
               ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXCEPTION-FS.
+              SELECT TREND-FILE ASSIGN TO DYNAMIC WS-TREND-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TREND-FS.
+              SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-FS.
+              SELECT CONTROL-FILE ASSIGN TO DYNAMIC WS-CONTROL-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CONTROL-FS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -12,28 +27,386 @@
        01 FILE01-FILE.
            05 MEASURMENT PIC 9(4).
 
+       FD REPORT-FILE.
+           COPY SONARRES.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-FILE01-DSN PIC X(100).
+           05 FILLER PIC X(1).
+           05 EXC-LINE-NUMBER PIC 9(7).
+           05 FILLER PIC X(1).
+           05 EXC-RAW-VALUE PIC X(4).
+
+       FD TREND-FILE.
+       01 TREND-RECORD.
+           05 TRD-RUN-DATE PIC X(8).
+           05 FILLER PIC X(1).
+           05 TRD-READS PIC 9(7).
+           05 FILLER PIC X(1).
+           05 TRD-INCREASES PIC 9(7).
+           05 FILLER PIC X(1).
+           05 TRD-DECREASES PIC 9(7).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-LINE-NUMBER PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-READS PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-COUNT PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-DECREASE-COUNT PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-SAME-COUNT PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-SKIPPED-COUNT PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-REJECTED-COUNT PIC 9(7).
+           05 FILLER PIC X(1).
+           05 CKP-FIRST-RECORD PIC X(1).
+           05 FILLER PIC X(1).
+           05 CKP-VALUE PIC 9(4).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-FILE01-DSN PIC X(100).
+
        WORKING-STORAGE SECTION.
        01 WS-FILE01.
            05 WS-MEASURMENT PIC 9(4).
        01 WS-EOF PIC A(1).
+       01 WS-VALID-RECORD PIC X(1).
 
-       01 WS-COUNT PIC 9(7).
-       01 WS-VALUE PIC 9(5) VALUE 9999.
+       01 WS-FILE01-DSN PIC X(100) VALUE SPACES.
+       01 WS-FILE01-FS PIC X(2) VALUE SPACES.
+       01 WS-REPORT-DSN PIC X(100) VALUE SPACES.
+       01 WS-EXCEPTION-DSN PIC X(100) VALUE SPACES.
+       01 WS-EXCEPTION-FS PIC X(2) VALUE SPACES.
+       01 WS-TREND-DSN PIC X(100) VALUE SPACES.
+       01 WS-TREND-FS PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-DSN PIC X(100) VALUE SPACES.
+       01 WS-CHECKPOINT-FS PIC X(2) VALUE SPACES.
+       01 WS-CHECKPOINT-EXISTS PIC X(1) VALUE 'N'.
+       01 WS-CHECKPOINT-INTERVAL-IN PIC X(4).
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01 WS-ENV-NUMVAL PIC 9(8) VALUE ZERO.
+       01 WS-RESTART-LINE PIC 9(7) VALUE ZERO.
+       01 WS-SKIP-IX PIC 9(7) VALUE ZERO.
+       01 WS-CONTROL-DSN PIC X(100) VALUE SPACES.
+       01 WS-CONTROL-FS PIC X(2) VALUE SPACES.
+       01 WS-BATCH-MODE PIC X(1) VALUE 'N'.
+       01 WS-CONTROL-EOF PIC X(1) VALUE 'N'.
+       01 WS-FILE01-OPEN-OK PIC X(1) VALUE 'Y'.
+       01 WS-ANY-FILE-FAILED PIC X(1) VALUE 'N'.
+       01 WS-ANY-FILE-SUCCEEDED PIC X(1) VALUE 'N'.
+       01 WS-GRAND-READS PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-GRAND-DECREASE-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-RUN-DATE PIC X(8).
+
+       01 WS-LINE-NUMBER PIC 9(7) VALUE ZERO.
+       01 WS-READS PIC 9(7) VALUE ZERO.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-DECREASE-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-SAME-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-SKIPPED-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-ACCOUNTED-FOR PIC 9(7) VALUE ZERO.
+       01 WS-FIRST-RECORD PIC X(1) VALUE 'Y'.
+       01 WS-VALUE PIC 9(4).
 
        PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           ACCEPT WS-FILE01-DSN FROM ENVIRONMENT "FILE01"
+           IF WS-FILE01-DSN = SPACES
+               MOVE "input/input01add0.txt" TO WS-FILE01-DSN
+           END-IF.
+
+           ACCEPT WS-REPORT-DSN FROM ENVIRONMENT "REPORT01"
+           IF WS-REPORT-DSN = SPACES
+               MOVE "output/day01report.txt" TO WS-REPORT-DSN
+           END-IF.
+
+           ACCEPT WS-EXCEPTION-DSN FROM ENVIRONMENT "EXCPT01"
+           IF WS-EXCEPTION-DSN = SPACES
+               MOVE "output/day01except.txt" TO WS-EXCEPTION-DSN
+           END-IF.
+
+           ACCEPT WS-TREND-DSN FROM ENVIRONMENT "TREND01"
+           IF WS-TREND-DSN = SPACES
+               MOVE "output/day01trend.txt" TO WS-TREND-DSN
+           END-IF.
+
+           ACCEPT WS-CHECKPOINT-DSN FROM ENVIRONMENT "CKPT01"
+           IF WS-CHECKPOINT-DSN = SPACES
+               MOVE "output/day01ckpt.txt" TO WS-CHECKPOINT-DSN
+           END-IF.
+
+           ACCEPT WS-CHECKPOINT-INTERVAL-IN FROM ENVIRONMENT "CKPTIVL"
+           IF FUNCTION TRIM(WS-CHECKPOINT-INTERVAL-IN) IS NUMERIC
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(WS-CHECKPOINT-INTERVAL-IN))
+                   TO WS-ENV-NUMVAL
+               IF WS-ENV-NUMVAL > ZERO
+                   MOVE WS-ENV-NUMVAL TO WS-CHECKPOINT-INTERVAL
+               END-IF
+           END-IF.
+
+           ACCEPT WS-CONTROL-DSN FROM ENVIRONMENT "CTLFILE"
+           IF WS-CONTROL-DSN NOT = SPACES
+               MOVE 'Y' TO WS-BATCH-MODE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE 'N' TO WS-CHECKPOINT-EXISTS.
+           IF WS-BATCH-MODE NOT = 'Y'
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE 'Y' TO WS-CHECKPOINT-EXISTS
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-EXISTS = 'Y'
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-FS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-BATCH-MODE = 'Y'
+               OPEN INPUT CONTROL-FILE
+               IF WS-CONTROL-FS NOT = "00"
+                   DISPLAY "ERROR: UNABLE TO OPEN CONTROL FILE (STATUS "
+                       WS-CONTROL-FS "): " WS-CONTROL-DSN
+                   MOVE 'Y' TO WS-ANY-FILE-FAILED
+               ELSE
+                   PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+                       READ CONTROL-FILE
+                           AT END
+                               MOVE 'Y' TO WS-CONTROL-EOF
+                           NOT AT END
+                               MOVE CTL-FILE01-DSN TO WS-FILE01-DSN
+                               PERFORM RESET-FILE-COUNTERS
+                               PERFORM PROCESS-ONE-FILE
+                               IF WS-FILE01-OPEN-OK = 'Y'
+                                   PERFORM WRITE-FILE-RESULT
+                                   PERFORM ACCUMULATE-GRAND-TOTALS
+                                   MOVE 'Y' TO WS-ANY-FILE-SUCCEEDED
+                               ELSE
+                                   MOVE 'Y' TO WS-ANY-FILE-FAILED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONTROL-FILE
+                   IF WS-ANY-FILE-SUCCEEDED NOT = 'Y'
+                           AND WS-ANY-FILE-FAILED NOT = 'Y'
+                       DISPLAY "ERROR: CONTROL FILE HAS NO ENTRIES: "
+                           WS-CONTROL-DSN
+                       MOVE 'Y' TO WS-ANY-FILE-FAILED
+                   END-IF
+                   PERFORM WRITE-GRAND-TOTAL-RESULT
+               END-IF
+           ELSE
+               PERFORM RESET-FILE-COUNTERS
+               PERFORM PROCESS-ONE-FILE
+               IF WS-FILE01-OPEN-OK = 'Y'
+                   PERFORM WRITE-FILE-RESULT
+                   PERFORM ACCUMULATE-GRAND-TOTALS
+                   MOVE 'Y' TO WS-ANY-FILE-SUCCEEDED
+               ELSE
+                   MOVE 'Y' TO WS-ANY-FILE-FAILED
+               END-IF
+           END-IF.
+
+           CLOSE EXCEPTION-FILE.
+           CLOSE REPORT-FILE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-ANY-FILE-SUCCEEDED = 'Y'
+               OPEN EXTEND TREND-FILE
+               IF WS-TREND-FS = "35"
+                   OPEN OUTPUT TREND-FILE
+               END-IF
+               MOVE SPACES TO TREND-RECORD
+               MOVE WS-RUN-DATE TO TRD-RUN-DATE
+               MOVE WS-GRAND-READS TO TRD-READS
+               MOVE WS-GRAND-COUNT TO TRD-INCREASES
+               MOVE WS-GRAND-DECREASE-COUNT TO TRD-DECREASES
+               WRITE TREND-RECORD
+               CLOSE TREND-FILE
+           END-IF.
+
+           IF WS-ANY-FILE-FAILED = 'Y'
+               IF WS-ANY-FILE-SUCCEEDED = 'Y'
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       RESET-FILE-COUNTERS.
+           MOVE ZERO TO WS-LINE-NUMBER
+           MOVE ZERO TO WS-READS
+           MOVE ZERO TO WS-REJECTED-COUNT
+           MOVE ZERO TO WS-COUNT
+           MOVE ZERO TO WS-DECREASE-COUNT
+           MOVE ZERO TO WS-SAME-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           MOVE ZERO TO WS-ACCOUNTED-FOR
+           MOVE ZERO TO WS-RESTART-LINE
+           MOVE ZERO TO WS-VALUE
+           MOVE 'Y' TO WS-FIRST-RECORD
+           MOVE 'N' TO WS-EOF
+           MOVE 'Y' TO WS-FILE01-OPEN-OK.
+
+       ACCUMULATE-GRAND-TOTALS.
+           ADD WS-READS TO WS-GRAND-READS
+           ADD WS-COUNT TO WS-GRAND-COUNT
+           ADD WS-DECREASE-COUNT TO WS-GRAND-DECREASE-COUNT.
+
+       WRITE-FILE-RESULT.
+           MOVE SPACES TO SONAR-SWEEP-RESULT
+           MOVE "HELLO-WORLD" TO SSR-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO SSR-RUN-DATE
+           MOVE WS-READS TO SSR-READS
+           MOVE WS-COUNT TO SSR-INCREASE-COUNT
+           MOVE WS-DECREASE-COUNT TO SSR-DECREASE-COUNT
+           WRITE SONAR-SWEEP-RESULT.
+
+       WRITE-GRAND-TOTAL-RESULT.
+           MOVE SPACES TO SONAR-SWEEP-RESULT
+           MOVE "HELLO-WORLD-TOTAL" TO SSR-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO SSR-RUN-DATE
+           MOVE WS-GRAND-READS TO SSR-READS
+           MOVE WS-GRAND-COUNT TO SSR-INCREASE-COUNT
+           MOVE WS-GRAND-DECREASE-COUNT TO SSR-DECREASE-COUNT
+           WRITE SONAR-SWEEP-RESULT.
+
+       PROCESS-ONE-FILE.
+           IF WS-BATCH-MODE NOT = 'Y'
+               PERFORM RESTART-CHECK
+           END-IF.
+
            OPEN INPUT FILE01.
+           IF WS-FILE01-FS NOT = "00"
+               MOVE 'N' TO WS-FILE01-OPEN-OK
+               DISPLAY "WARNING: UNABLE TO OPEN FILE01 (STATUS "
+                   WS-FILE01-FS "): " WS-FILE01-DSN
+           ELSE
+               IF WS-RESTART-LINE > ZERO
+                   PERFORM VARYING WS-SKIP-IX FROM 1 BY 1
+                           UNTIL WS-SKIP-IX > WS-RESTART-LINE
+                               OR WS-EOF = 'Y'
+                       READ FILE01
+                           AT END MOVE 'Y' TO WS-EOF
+                       END-READ
+                   END-PERFORM
+               END-IF
 
-               PERFORM UNTIL WS-EOF='Y'
-                  READ FILE01 INTO WS-FILE01
-                     AT END MOVE 'Y' TO WS-EOF
-                     NOT AT END
-                       IF WS-MEASURMENT > WS-VALUE
-                           ADD 1 TO WS-COUNT
+               PERFORM UNTIL WS-EOF = 'Y'
+                   PERFORM READ-NEXT-RECORD
+                   IF WS-EOF NOT = 'Y' AND WS-VALID-RECORD = 'Y'
+                       ADD 1 TO WS-READS
+                       IF WS-FIRST-RECORD = 'Y'
+                           ADD 1 TO WS-SKIPPED-COUNT
+                           MOVE 'N' TO WS-FIRST-RECORD
+                       ELSE
+                           IF WS-MEASURMENT > WS-VALUE
+                               ADD 1 TO WS-COUNT
+                           ELSE
+                               IF WS-MEASURMENT < WS-VALUE
+                                   ADD 1 TO WS-DECREASE-COUNT
+                               ELSE
+                                   ADD 1 TO WS-SAME-COUNT
+                               END-IF
+                           END-IF
                        END-IF
                        MOVE WS-MEASURMENT TO WS-VALUE
-                   END-READ
-               END-PERFORM.
+                       IF WS-BATCH-MODE NOT = 'Y'
+                         IF FUNCTION MOD(WS-READS,
+                                 WS-CHECKPOINT-INTERVAL) = ZERO
+                             PERFORM WRITE-CHECKPOINT
+                         END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
 
-               DISPLAY WS-COUNT.
-           CLOSE FILE01.
-           STOP RUN.
+               ADD WS-COUNT WS-DECREASE-COUNT WS-SAME-COUNT
+                   WS-SKIPPED-COUNT GIVING WS-ACCOUNTED-FOR
+               IF WS-ACCOUNTED-FOR NOT = WS-READS
+                   DISPLAY "WARNING: READINGS NOT FULLY ACCOUNTED FOR"
+               END-IF
+
+               DISPLAY WS-COUNT
+               CLOSE FILE01
+           END-IF.
+
+       RESTART-CHECK.
+           MOVE ZERO TO WS-RESTART-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-LINE-NUMBER TO WS-RESTART-LINE
+                       MOVE CKP-LINE-NUMBER TO WS-LINE-NUMBER
+                       MOVE CKP-READS TO WS-READS
+                       MOVE CKP-COUNT TO WS-COUNT
+                       MOVE CKP-DECREASE-COUNT TO WS-DECREASE-COUNT
+                       MOVE CKP-SAME-COUNT TO WS-SAME-COUNT
+                       MOVE CKP-SKIPPED-COUNT TO WS-SKIPPED-COUNT
+                       MOVE CKP-REJECTED-COUNT TO WS-REJECTED-COUNT
+                       MOVE CKP-FIRST-RECORD TO WS-FIRST-RECORD
+                       MOVE CKP-VALUE TO WS-VALUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-LINE-NUMBER TO CKP-LINE-NUMBER
+           MOVE WS-READS TO CKP-READS
+           MOVE WS-COUNT TO CKP-COUNT
+           MOVE WS-DECREASE-COUNT TO CKP-DECREASE-COUNT
+           MOVE WS-SAME-COUNT TO CKP-SAME-COUNT
+           MOVE WS-SKIPPED-COUNT TO CKP-SKIPPED-COUNT
+           MOVE WS-REJECTED-COUNT TO CKP-REJECTED-COUNT
+           MOVE WS-FIRST-RECORD TO CKP-FIRST-RECORD
+           MOVE WS-VALUE TO CKP-VALUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       READ-NEXT-RECORD.
+           MOVE 'N' TO WS-VALID-RECORD
+           READ FILE01 INTO WS-FILE01
+              AT END MOVE 'Y' TO WS-EOF
+              NOT AT END
+                 ADD 1 TO WS-LINE-NUMBER
+                 IF WS-MEASURMENT IS NUMERIC
+                     MOVE 'Y' TO WS-VALID-RECORD
+                 ELSE
+                     ADD 1 TO WS-REJECTED-COUNT
+                     MOVE SPACES TO EXCEPTION-RECORD
+                     MOVE WS-FILE01-DSN TO EXC-FILE01-DSN
+                     MOVE WS-LINE-NUMBER TO EXC-LINE-NUMBER
+                     MOVE WS-MEASURMENT TO EXC-RAW-VALUE
+                     WRITE EXCEPTION-RECORD
+                 END-IF
+           END-READ.
