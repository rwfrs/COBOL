@@ -0,0 +1,10 @@
+       01 SONAR-SWEEP-RESULT.
+           05 SSR-PROGRAM-NAME PIC X(20).
+           05 FILLER PIC X(1).
+           05 SSR-RUN-DATE PIC X(8).
+           05 FILLER PIC X(1).
+           05 SSR-READS PIC 9(8).
+           05 FILLER PIC X(1).
+           05 SSR-INCREASE-COUNT PIC 9(8).
+           05 FILLER PIC X(1).
+           05 SSR-DECREASE-COUNT PIC 9(8).
